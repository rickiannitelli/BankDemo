@@ -0,0 +1,56 @@
+      *   Micro Focus Enterprise Developer for Eclipse  6.0.00246
+      *   Micro Focus BMS Screen Painter (ver BMSIDE_6-0-02)
+      *   MapSet Name   LOYINQ
+      *   Date Created  08/09/2026
+      *   Time Created  09:00:00
+
+      *  Input Data For Map LOYINQ
+         01 LOYINQI.
+            03 FILLER                         PIC X(12).
+            03 ACCTL                          PIC S9(4) COMP.
+            03 ACCTF                          PIC X.
+            03 FILLER REDEFINES ACCTF.
+               05 ACCTA                          PIC X.
+            03 ACCTI                          PIC X(19).
+            03 NAMEL                          PIC S9(4) COMP.
+            03 NAMEF                          PIC X.
+            03 FILLER REDEFINES NAMEF.
+               05 NAMEA                          PIC X.
+            03 NAMEI                          PIC X(19).
+            03 PRODL                          PIC S9(4) COMP.
+            03 PRODF                          PIC X.
+            03 FILLER REDEFINES PRODF.
+               05 PRODA                          PIC X.
+            03 PRODI                          PIC X(3).
+            03 PTSL                           PIC S9(4) COMP.
+            03 PTSF                           PIC X.
+            03 FILLER REDEFINES PTSF.
+               05 PTSA                           PIC X.
+            03 PTSI                           PIC X(4).
+            03 TIERL                          PIC S9(4) COMP.
+            03 TIERF                          PIC X.
+            03 FILLER REDEFINES TIERF.
+               05 TIERA                          PIC X.
+            03 TIERI                          PIC X(8).
+            03 ERR-MSGL                       PIC S9(4) COMP.
+            03 ERR-MSGF                       PIC X.
+            03 FILLER REDEFINES ERR-MSGF.
+               05 ERR-MSGA                       PIC X.
+            03 ERR-MSGI                       PIC X(79).
+
+      *  Output Data For Map LOYINQ
+         01 LOYINQO REDEFINES LOYINQI.
+            03 FILLER                         PIC X(12).
+            03 FILLER                         PIC X(3).
+            03 ACCTO                          PIC X(19).
+            03 FILLER                         PIC X(3).
+            03 NAMEO                          PIC X(19).
+            03 FILLER                         PIC X(3).
+            03 PRODO                          PIC X(3).
+            03 FILLER                         PIC X(3).
+            03 PTSO                           PIC X(4).
+            03 FILLER                         PIC X(3).
+            03 TIERO                          PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 ERR-MSGO                       PIC X(79).
+
