@@ -0,0 +1,83 @@
+      **************************************************************
+      * Program:     ZBNKLOAD                                      *
+      * Function:    LOAD THE ONLINE LOYALTY MASTER FILE (LOYMSTR)  *
+      *              FROM THE MARKETING CRM EXTRACT (CRMX10)        *
+      *              PRODUCED BY ZBNKLYTY, SO THE ZBNKINQ CICS      *
+      *              TRANSACTION HAS SOMETHING CURRENT TO READ.     *
+      *              BATCH VERSION - RUN AFTER EACH ZBNKLYTY STEP.  *
+      **************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   ZBNKLOAD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM.
+       OBJECT-COMPUTER.   IBM.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CRM-EXTRACT-FILE ASSIGN CRMX10
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT LOYALTY-MASTER-FILE ASSIGN LOYMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LM-CUSTOMER-NAME.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CRM-EXTRACT-FILE.
+       01  CRM-EXTRACT-RECORD.
+           05  CRX-CUSTOMER-NAME       PIC X(19).
+           05  CRX-ADDRESS             PIC X(20).
+           05  CRX-PHONE               PIC X(07).
+           05  CRX-PRODUCT-COUNT       PIC 9(03).
+           05  CRX-LOYALTY-PTS         PIC 9(04).
+           05  FILLER                  PIC X(07).
+       FD  LOYALTY-MASTER-FILE.
+       01  LOYALTY-MASTER-RECORD.
+           05  LM-CUSTOMER-NAME        PIC X(19).
+           05  LM-PRODUCTS             PIC 999.
+           05  LM-LOYALTY-PTS          PIC 9(4).
+               88  TIER-BRONZE               VALUE 0000 THRU 0099.
+               88  TIER-SILVER               VALUE 0100 THRU 0299.
+               88  TIER-GOLD                 VALUE 0300 THRU 0599.
+               88  TIER-PLATINUM             VALUE 0600 THRU 9999.
+           05  LM-TIER                 PIC X(8).
+       WORKING-STORAGE SECTION.
+       01  SWITCHES-IN-PROGRAM.
+           05  SW-END-OF-DATA          PIC X VALUE 'N'.
+               88  END-OF-DATA               VALUE 'Y'.
+       01  CTR-RECORDS-LOADED          PIC 9(7) VALUE 0.
+       PROCEDURE DIVISION.
+       000-TOP-LEVEL.
+           PERFORM 100-INITIALIZATION.
+           PERFORM 200-PROCESS-RECORDS UNTIL END-OF-DATA.
+           PERFORM 300-WRAP-UP.
+           STOP RUN.
+       100-INITIALIZATION.
+           OPEN INPUT  CRM-EXTRACT-FILE.
+           OPEN OUTPUT LOYALTY-MASTER-FILE.
+           PERFORM 210-READ-A-RECORD.
+       200-PROCESS-RECORDS.
+           PERFORM 220-BUILD-MASTER-RECORD.
+           WRITE LOYALTY-MASTER-RECORD.
+           ADD 1 TO CTR-RECORDS-LOADED.
+           PERFORM 210-READ-A-RECORD.
+       210-READ-A-RECORD.
+           READ CRM-EXTRACT-FILE
+               AT END MOVE 'Y'         TO SW-END-OF-DATA.
+       220-BUILD-MASTER-RECORD.
+           MOVE CRX-CUSTOMER-NAME      TO LM-CUSTOMER-NAME.
+           MOVE CRX-PRODUCT-COUNT      TO LM-PRODUCTS.
+           MOVE CRX-LOYALTY-PTS        TO LM-LOYALTY-PTS.
+           PERFORM 230-CLASSIFY-LOYALTY-TIER.
+       230-CLASSIFY-LOYALTY-TIER.
+           EVALUATE TRUE
+               WHEN TIER-PLATINUM
+                   MOVE 'PLATINUM' TO LM-TIER
+               WHEN TIER-GOLD
+                   MOVE 'GOLD'     TO LM-TIER
+               WHEN TIER-SILVER
+                   MOVE 'SILVER'   TO LM-TIER
+               WHEN TIER-BRONZE
+                   MOVE 'BRONZE'   TO LM-TIER
+           END-EVALUATE.
+       300-WRAP-UP.
+           CLOSE CRM-EXTRACT-FILE LOYALTY-MASTER-FILE.
