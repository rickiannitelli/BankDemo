@@ -0,0 +1,56 @@
+//ZBNKLYTR JOB (ACCTNO),'LOYALTY RESTART',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* JOB:      ZBNKLYTR
+//* FUNCTION: RESTART A LOYALTY REPORT RUN (ZBNKLYT) THAT ABENDED OR
+//*           WAS CANCELLED PARTWAY THROUGH STEP020.  THE BANK10 AND
+//*           BANK10.TRAILER FILES SORTED/SPLIT BY ZBNKLYT'S STEP010
+//*           ARE STILL CATALOGUED AND ARE REUSED AS-IS - THERE IS NO
+//*           NEED TO RE-SORT.
+//*
+//*           ZBNKLYTY IS DRIVEN WITH PARM='RESTART' SO IT READS THE
+//*           LAST CHECKPOINT RECORD OFF CHKPT10, REPOSITIONS BANK10
+//*           PAST THE RECORDS ALREADY PROCESSED, AND APPENDS TO THE
+//*           REPT10, CHKPT10, AND CRMX10 FILES LEFT BEHIND BY THE
+//*           ORIGINAL RUN RATHER THAN STARTING THEM OVER.
+//*
+//*           STEP025/STEP030 REBUILD LOYMSTR FROM THE COMPLETED
+//*           RUN'S CRMX10, THE SAME AS IN ZBNKLYT, SO THE ONLINE
+//*           ZBNKINQ TRANSACTION DOES NOT KEEP SERVING STALE TOTALS
+//*           JUST BECAUSE THIS CYCLE NEEDED A RESTART.
+//*********************************************************************
+//STEP020  EXEC PGM=ZBNKLYTY,PARM='RESTART '
+//STEPLIB  DD  DSN=BANKDEMO.LOYALTY.LOADLIB,DISP=SHR
+//BANK10   DD  DSN=BANKDEMO.LOYALTY.BANK10,DISP=SHR
+//         DD  DSN=BANKDEMO.LOYALTY.BANK10.TRAILER,DISP=SHR
+//REPT10   DD  DSN=BANKDEMO.LOYALTY.REPT10,DISP=MOD
+//CHKPT10  DD  DSN=BANKDEMO.LOYALTY.CHKPT10,DISP=SHR
+//CRMX10   DD  DSN=BANKDEMO.LOYALTY.CRMX10,DISP=SHR
+//*********************************************************************
+//* STEP025 - RESET THE ONLINE LOYALTY MASTER VSAM CLUSTER SO STEP030
+//*           CAN LOAD IT FRESH.  THE CLUSTER MUST BE OFFLINE TO CICS
+//*           (CEMT SET FILE(LOYMSTR) CLOSED) BEFORE THIS RUNS.
+//*********************************************************************
+//STEP025  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE BANKDEMO.LOYALTY.LOYMSTR CLUSTER PURGE
+  SET MAXCC=0
+  DEFINE CLUSTER (NAME(BANKDEMO.LOYALTY.LOYMSTR) -
+         INDEXED                                 -
+         KEYS(19 0)                              -
+         RECORDSIZE(34 34)                       -
+         RECORDS(5000 1000)                      -
+         FREESPACE(10 10)                        -
+         SHAREOPTIONS(2 3))
+/*
+//*********************************************************************
+//* STEP030 - REBUILD THE ONLINE LOYALTY MASTER (LOYMSTR) FROM THIS
+//*           RUN'S CRM EXTRACT SO ZBNKINQ TELLER INQUIRIES REFLECT
+//*           TODAY'S TOTALS.
+//*********************************************************************
+//STEP030  EXEC PGM=ZBNKLOAD
+//STEPLIB  DD  DSN=BANKDEMO.LOYALTY.LOADLIB,DISP=SHR
+//CRMX10   DD  DSN=BANKDEMO.LOYALTY.CRMX10,DISP=SHR
+//LOYMSTR  DD  DSN=BANKDEMO.LOYALTY.LOYMSTR,DISP=OLD
+//
