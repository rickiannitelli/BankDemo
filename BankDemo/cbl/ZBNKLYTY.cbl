@@ -15,6 +15,10 @@
                ORGANIZATION IS SEQUENTIAL.
            SELECT REPORT-FILE    ASSIGN REPT10
                ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN CHKPT10
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CRM-EXTRACT-FILE ASSIGN CRMX10
+               ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNT-FILE.
@@ -26,8 +30,15 @@
            05  AR-PHONE                PIC X(7).
            05  F3                      PIC XXX.
            05  AR-BIRTH-DATE           PIC X(6).
+           05  AR-BIRTH-DATE-R REDEFINES AR-BIRTH-DATE.
+               10  AR-BIRTH-MONTH          PIC XX.
+               10  AR-BIRTH-DAY            PIC XX.
+               10  AR-BIRTH-YEAR           PIC XX.
            05  F4                      PIC XXXX.
            05  AR-RECORD-TYPE          PIC X.
+               88  VALID-ACCOUNT-TYPE        VALUE '1'.
+               88  VALID-PRODUCT-TYPE        VALUE '2'.
+               88  VALID-TRAILER-TYPE        VALUE '9'.
            05  F5                      PIC X(4).
        01  PRODUCT-RECORD.
            05  PR-PRODUCT-NAME         PIC X(19).
@@ -38,22 +49,125 @@
            05  F8                      PIC X(34).
            05  PR-RECORD-TYPE          PIC X.
            05  F9                      PIC X(04).
+       01  TRAILER-RECORD.
+           05  TR-LABEL                PIC X(19).
+           05  F10                     PIC X(5).
+           05  TR-EXPECTED-ACCOUNTS    PIC 9(5).
+           05  F11                     PIC X(5).
+           05  TR-EXPECTED-PRODUCTS    PIC 9(5).
+           05  F12                     PIC X(30).
+           05  TR-RECORD-TYPE          PIC X.
+           05  F13                     PIC X(04).
        FD  REPORT-FILE.
        01  REPORT-LINE-OUT             PIC X(80).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-CUSTOMER-NAME   PIC X(19).
+           05  CK-RECORDS-READ         PIC 9(7).
+           05  CK-ACCOUNTS-PROCESSED   PIC 9(5).
+           05  CK-EXCEPTIONS           PIC 999.
+           05  CK-POINTS-OVERFLOWS     PIC 999.
+           05  CK-BIRTHDAY-BONUS       PIC 999.
+           05  CK-TOTAL-PRODUCTS       PIC 9(5).
+           05  CK-TIER-BRONZE          PIC 9(5).
+           05  CK-TIER-SILVER          PIC 9(5).
+           05  CK-TIER-GOLD            PIC 9(5).
+           05  CK-TIER-PLATINUM        PIC 9(5).
+           05  CK-EXP-ACCOUNTS-COUNT   PIC 9(5).
+           05  CK-EXP-PRODUCTS-COUNT   PIC 9(5).
+           05  CK-TRAILER-SEEN         PIC X.
+           05  CK-PST-COUNT            PIC 9(3).
+           05  CK-PRODUCT-TABLE        PIC X(1750).
+       FD  CRM-EXTRACT-FILE.
+       01  CRM-EXTRACT-RECORD.
+           05  CRX-CUSTOMER-NAME       PIC X(19).
+           05  CRX-ADDRESS             PIC X(20).
+           05  CRX-PHONE               PIC X(07).
+           05  CRX-PRODUCT-COUNT       PIC 9(03).
+           05  CRX-LOYALTY-PTS         PIC 9(04).
+           05  FILLER                  PIC X(07).
        WORKING-STORAGE SECTION.
        01  SWITCHES-IN-PROGRAM.
            05  SW-END-OF-DATA          PIC X VALUE 'N'.
                88  END-OF-DATA               VALUE 'Y'.
            05 FIRST-RECORD-SW          PIC X VALUE 'Y'.
-               88 FIRST-RECORD-YES           VALUE 'Y'. 
+               88 FIRST-RECORD-YES           VALUE 'Y'.
                88 FIRST-RECORD-NOT           VALUE 'N'.
+           05  SW-END-OF-CHECKPOINT    PIC X VALUE 'N'.
+               88  END-OF-CHECKPOINT         VALUE 'Y'.
+           05  SW-CHECKPOINT-FOUND     PIC X VALUE 'N'.
+               88  CHECKPOINT-WAS-FOUND      VALUE 'Y'.
+       01  CHECKPOINT-CONTROLS.
+           05  CHECKPOINT-INTERVAL     PIC 9(5) VALUE 2000.
+           05  CTR-RECORDS-READ        PIC 9(7) VALUE 0.
+           05  CTR-RECORDS-TO-SKIP     PIC 9(7) VALUE 0.
+           05  CTR-SKIP-COUNT          PIC 9(7) VALUE 0.
+           05  CKPT-QUOTIENT           PIC 9(5) VALUE 0.
+           05  CKPT-REMAINDER          PIC 9(5) VALUE 0.
+       01  LAST-CHECKPOINT-AREA.
+           05  LAST-CK-CUSTOMER-NAME   PIC X(19) VALUE SPACES.
+           05  LAST-CK-RECORDS-READ    PIC 9(7)  VALUE ZERO.
+           05  LAST-CK-ACCOUNTS-PROCESSED PIC 9(5) VALUE ZERO.
+           05  LAST-CK-EXCEPTIONS      PIC 999    VALUE ZERO.
+           05  LAST-CK-POINTS-OVERFLOWS PIC 999   VALUE ZERO.
+           05  LAST-CK-BIRTHDAY-BONUS  PIC 999    VALUE ZERO.
+           05  LAST-CK-TOTAL-PRODUCTS  PIC 9(5)   VALUE ZERO.
+           05  LAST-CK-TIER-BRONZE     PIC 9(5)   VALUE ZERO.
+           05  LAST-CK-TIER-SILVER     PIC 9(5)   VALUE ZERO.
+           05  LAST-CK-TIER-GOLD       PIC 9(5)   VALUE ZERO.
+           05  LAST-CK-TIER-PLATINUM   PIC 9(5)   VALUE ZERO.
+           05  LAST-CK-EXP-ACCOUNTS-COUNT PIC 9(5) VALUE ZERO.
+           05  LAST-CK-EXP-PRODUCTS-COUNT PIC 9(5) VALUE ZERO.
+           05  LAST-CK-TRAILER-SEEN    PIC X      VALUE 'N'.
+           05  LAST-CK-PST-COUNT       PIC 9(3)   VALUE ZERO.
+           05  LAST-CK-PRODUCT-TABLE   PIC X(1750) VALUE SPACES.
        01  ACCUMS-AND-COUNTERS.
-           05  ACCUM-LOYALTY-PTS       PIC 999 VALUE 0.
+           05  ACCUM-LOYALTY-PTS       PIC 9(4) VALUE 0.
+               88  TIER-BRONZE               VALUE 0000 THRU 0099.
+               88  TIER-SILVER               VALUE 0100 THRU 0299.
+               88  TIER-GOLD                 VALUE 0300 THRU 0599.
+               88  TIER-PLATINUM             VALUE 0600 THRU 9999.
            05  CTR-PRODUCTS            PIC 999 VALUE 0.
            05  CTR-ACCOUNTS            PIC 9(5) VALUE 0.
            05  CTR-LINES               PIC 99 VALUE 0.
+           05  CTR-EXCEPTIONS          PIC 999 VALUE 0.
+           05  CTR-POINTS-OVERFLOWS    PIC 999 VALUE 0.
+           05  CTR-BIRTHDAY-BONUS      PIC 999 VALUE 0.
+           05  CTR-TOTAL-PRODUCTS      PIC 9(5) VALUE 0.
+           05  CTR-PRODUCTS-NOT-TRACKED PIC 999 VALUE 0.
+       01  CONTROL-TOTALS.
+           05  EXP-ACCOUNTS-COUNT      PIC 9(5) VALUE 0.
+           05  EXP-PRODUCTS-COUNT      PIC 9(5) VALUE 0.
+           05  SW-TRAILER-SEEN         PIC X VALUE 'N'.
+               88  TRAILER-RECORD-SEEN       VALUE 'Y'.
+       01  TIER-COUNTERS.
+           05  CTR-TIER-BRONZE         PIC 9(5) VALUE 0.
+           05  CTR-TIER-SILVER         PIC 9(5) VALUE 0.
+           05  CTR-TIER-GOLD           PIC 9(5) VALUE 0.
+           05  CTR-TIER-PLATINUM       PIC 9(5) VALUE 0.
+       01  PST-COUNT                   PIC 9(3) VALUE 0.
+       01  PRODUCT-SUMMARY-TABLE.
+           05  PST-ENTRY OCCURS 50 TIMES.
+               10  PST-PRODUCT-NUMBER   PIC X(5)  VALUE SPACES.
+               10  PST-PRODUCT-NAME     PIC X(19) VALUE SPACES.
+               10  PST-ENROLLMENTS      PIC 9(5)  VALUE 0.
+               10  PST-POINTS-ISSUED    PIC 9(6)  VALUE 0.
+       01  PRODUCT-SUMMARY-CONTROLS.
+           05  PST-SUB                 PIC 9(3) VALUE 0.
+           05  PST-MATCH-SUB           PIC 9(3) VALUE 0.
+           05  PST-FOUND-SW            PIC X VALUE 'N'.
+               88  PST-ENTRY-FOUND           VALUE 'Y'.
+       01  OVERFLOW-SWITCHES.
+           05  SW-POINTS-OVERFLOW      PIC X VALUE 'N'.
+               88  POINTS-OVERFLOWED         VALUE 'Y'.
+       01  BIRTHDAY-SWITCHES.
+           05  SW-BIRTHDAY-BONUS       PIC X VALUE 'N'.
+               88  BIRTHDAY-BONUS-ELIGIBLE   VALUE 'Y'.
        01  SAVE-AREAS.
            05  SAVE-CUSTOMER-NAME      PIC X(19).
+           05  SAVE-ADDRESS            PIC X(20).
+           05  SAVE-PHONE              PIC X(07).
+           05  SAVE-BIRTH-MONTH        PIC XX.
            05  DATE-WS.
                10 DATE-YEAR            PIC X(04) VALUE SPACES. 
                10 DATE-MONTH           PIC X(02) VALUE SPACES. 
@@ -62,6 +176,76 @@
            05  FILLER                  PIC X(37)
                     VALUE ' TOTAL CUSTOMERS PROCESSED ARE ..... '.
            05  GTL-ACCOUNTS-COUNT       PIC ZZZZZ.
+       01  EXCEPTION-TOTAL-LINE.
+           05  FILLER                  PIC X(37)
+                    VALUE ' TOTAL INVALID RECORDS SKIPPED ARE . '.
+           05  ETL-EXCEPTIONS-COUNT     PIC ZZZ.
+       01  OVERFLOW-TOTAL-LINE.
+           05  FILLER                  PIC X(37)
+                    VALUE ' TOTAL POINT-TOTAL OVERFLOWS ARE ... '.
+           05  OTL-OVERFLOWS-COUNT      PIC ZZZ.
+       01  BIRTHDAY-TOTAL-LINE.
+           05  FILLER                  PIC X(37)
+                    VALUE ' TOTAL BIRTHDAY BONUS CANDIDATES ... '.
+           05  BTL-BONUS-COUNT          PIC ZZZ.
+       01  RECON-BALANCED-LINE.
+           05  FILLER                  PIC X(45)
+                    VALUE ' CONTROL TOTALS RECONCILE TO BANK10 TRAILER'.
+       01  RECON-DISCREPANCY-LINE.
+           05  FILLER                  PIC X(19)
+                    VALUE ' *** OUT OF BALANCE'.
+           05  FILLER                  PIC X(14)
+                    VALUE ' ACCOUNTS EXP '.
+           05  RDL-EXP-ACCOUNTS         PIC ZZZZZ.
+           05  FILLER                  PIC X(5)  VALUE ' ACT '.
+           05  RDL-ACT-ACCOUNTS         PIC ZZZZZ.
+           05  FILLER                  PIC X(14)
+                    VALUE ' PRODUCTS EXP '.
+           05  RDL-EXP-PRODUCTS         PIC ZZZZZ.
+           05  FILLER                  PIC X(5)  VALUE ' ACT '.
+           05  RDL-ACT-PRODUCTS         PIC ZZZZZ.
+       01  RECON-NO-TRAILER-LINE.
+           05  FILLER                  PIC X(45)
+                    VALUE ' *** NO BANK10 TRAILER RECORD FOUND'.
+       01  PRODUCT-TABLE-FULL-LINE.
+           05  FILLER                  PIC X(42)
+                    VALUE ' PRODUCT ENTRIES NOT TRACKED (TABLE FULL) '.
+           05  PTFL-COUNT               PIC ZZZ.
+       01  TIER-TOTAL-LINE.
+           05  FILLER                  PIC X(10) VALUE ' TIERS -- '.
+           05  FILLER                  PIC X(8)  VALUE 'BRONZE: '.
+           05  TTL-BRONZE-COUNT         PIC ZZZZZ.
+           05  FILLER                  PIC X(10) VALUE '  SILVER: '.
+           05  TTL-SILVER-COUNT         PIC ZZZZZ.
+           05  FILLER                  PIC X(8)  VALUE '  GOLD: '.
+           05  TTL-GOLD-COUNT           PIC ZZZZZ.
+           05  FILLER                  PIC X(12) VALUE '  PLATINUM: '.
+           05  TTL-PLATINUM-COUNT       PIC ZZZZZ.
+       01  PRODUCT-HEADING-1.
+           05  FILLER                  PIC X(08) VALUE SPACE.
+           05  FILLER                  PIC X(42) VALUE
+               'P R O D U C T   P O P U L A R I T Y'.
+           05  FILLER                  PIC X(30) VALUE SPACES.
+       01  PRODUCT-HEADING-2.
+           05  FILLER                  PIC X(05) VALUE SPACE.
+           05  FILLER                  PIC X(10) VALUE 'PROD NUM'.
+           05  FILLER                  PIC X(21) VALUE 'PRODUCT NAME'.
+           05  FILLER                  PIC X(14) VALUE 'ENROLLMENTS'.
+           05  FILLER                  PIC X(14) VALUE 'POINTS ISSUED'.
+       01  PRODUCT-DETAIL-LINE.
+           05  FILLER                  PIC X(5) VALUE SPACE.
+           05  PDL-PRODUCT-NUMBER      PIC X(10).
+           05  PDL-PRODUCT-NAME        PIC X(21).
+           05  PDL-ENROLLMENTS         PIC ZZZZZ.
+           05  FILLER                  PIC X(9) VALUE SPACE.
+           05  PDL-POINTS-ISSUED       PIC ZZZZZZ.
+       01  EXCEPTION-LINE.
+           05  FILLER                  PIC X(5) VALUE SPACE.
+           05  FILLER                  PIC X(23)
+                    VALUE '*** INVALID REC TYPE "'.
+           05  EL-RECORD-TYPE          PIC X(01).
+           05  FILLER                  PIC X(9) VALUE '" NAME: '.
+           05  EL-NAME                 PIC X(19).
        01  DETAIL-LINE.
            05  FILLER                  PIC X(5) VALUE SPACE.
            05  DL-NAME                 PIC X(19).
@@ -69,6 +253,10 @@
            05  DL-PRODUCTS             PIC ZZZ.
            05  FILLER                  PIC X(10) VALUE SPACE.
            05  DL-LOYALTY-PTS          PIC ZZZZ.
+           05  FILLER                  PIC X(04) VALUE SPACE.
+           05  DL-TIER                 PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACE.
+           05  DL-OVERFLOW-MSG         PIC X(10).
        01  HEADING-1.
            05  FILLER                  PIC X(6)  VALUE 'DATE: '.
            05  DATE-PRT. 
@@ -93,33 +281,122 @@
            05  FILLER                  PIC X(26) VALUE
                                                  'CUSTOMER NAME'.
            05  FILLER                  PIC X(11) VALUE 'PRODUCTS'.
-           05  FILLER                  PIC X(14) VALUE 
+           05  FILLER                  PIC X(14) VALUE
                                                  'REWARD POINTS'.
-       PROCEDURE DIVISION.
+           05  FILLER                  PIC X(14) VALUE 'TIER'.
+           05  FILLER                  PIC X(10) VALUE 'FLAGS'.
+       LINKAGE SECTION.
+       01  PARM-INFO.
+           05  PARM-LENGTH             PIC S9(4) COMP.
+           05  PARM-DATA               PIC X(08).
+       PROCEDURE DIVISION USING PARM-INFO.
        000-TOP-LEVEL.
            PERFORM 100-INITIALIZATION.
            PERFORM 200-PROCESS-RECORDS UNTIL END-OF-DATA.
            PERFORM 300-WRAP-UP.
            STOP RUN.
        100-INITIALIZATION.
-           MOVE 'ZBNKLYTY'             TO PGM-NAME-PRT. 
-           MOVE FUNCTION CURRENT-DATE  TO DATE-WS 
-           MOVE DATE-YEAR              TO YEAR-PRT. 
-           MOVE DATE-MONTH             TO MONTH-PRT. 
-           MOVE DATE-DAY               TO DAY-PRT. 
+           MOVE 'ZBNKLYTY'             TO PGM-NAME-PRT.
+           MOVE FUNCTION CURRENT-DATE  TO DATE-WS
+           MOVE DATE-YEAR              TO YEAR-PRT.
+           MOVE DATE-MONTH             TO MONTH-PRT.
+           MOVE DATE-DAY               TO DAY-PRT.
            OPEN INPUT  ACCOUNT-FILE.
-           OPEN OUTPUT REPORT-FILE.
+           IF PARM-DATA = 'RESTART '
+               OPEN EXTEND REPORT-FILE
+               PERFORM 105-RESTART-FROM-CHECKPOINT
+               OPEN EXTEND CRM-EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               OPEN OUTPUT CRM-EXTRACT-FILE
+           END-IF
            PERFORM 211-PAGE-CHANGE-RTN.
-           PERFORM 230-READ-A-RECORD. 
-           MOVE AR-CUSTOMER-NAME       TO SAVE-CUSTOMER-NAME. 
+           PERFORM 230-READ-A-RECORD.
+           MOVE AR-CUSTOMER-NAME       TO SAVE-CUSTOMER-NAME.
+           MOVE AR-ADDRESS             TO SAVE-ADDRESS.
+           MOVE AR-PHONE               TO SAVE-PHONE.
+           MOVE AR-BIRTH-MONTH         TO SAVE-BIRTH-MONTH.
+       105-RESTART-FROM-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM 106-READ-CHECKPOINT-RECORD UNTIL END-OF-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE.
+           OPEN EXTEND CHECKPOINT-FILE.
+      * IF NO CHECKPOINT RECORD WAS EVER WRITTEN (THE ABORTED RUN DIED
+      * BEFORE ITS FIRST CHECKPOINT INTERVAL), LAST-CHECKPOINT-AREA IS
+      * STILL AT ITS INITIAL ZERO/SPACE VALUES - FALL BACK TO A PLAIN
+      * START FROM THE FIRST RECORD RATHER THAN TRUST AN UNSEEN SKIP
+      * POINT.
+           IF CHECKPOINT-WAS-FOUND
+               MOVE LAST-CK-RECORDS-READ      TO CTR-RECORDS-TO-SKIP
+               MOVE LAST-CK-RECORDS-READ      TO CTR-RECORDS-READ
+               MOVE LAST-CK-ACCOUNTS-PROCESSED TO CTR-ACCOUNTS
+               MOVE LAST-CK-EXCEPTIONS        TO CTR-EXCEPTIONS
+               MOVE LAST-CK-POINTS-OVERFLOWS  TO CTR-POINTS-OVERFLOWS
+               MOVE LAST-CK-BIRTHDAY-BONUS    TO CTR-BIRTHDAY-BONUS
+               MOVE LAST-CK-TOTAL-PRODUCTS    TO CTR-TOTAL-PRODUCTS
+               MOVE LAST-CK-TIER-BRONZE       TO CTR-TIER-BRONZE
+               MOVE LAST-CK-TIER-SILVER       TO CTR-TIER-SILVER
+               MOVE LAST-CK-TIER-GOLD         TO CTR-TIER-GOLD
+               MOVE LAST-CK-TIER-PLATINUM     TO CTR-TIER-PLATINUM
+               MOVE LAST-CK-EXP-ACCOUNTS-COUNT TO EXP-ACCOUNTS-COUNT
+               MOVE LAST-CK-EXP-PRODUCTS-COUNT TO EXP-PRODUCTS-COUNT
+               MOVE LAST-CK-TRAILER-SEEN      TO SW-TRAILER-SEEN
+               MOVE LAST-CK-PST-COUNT         TO PST-COUNT
+               MOVE LAST-CK-PRODUCT-TABLE     TO PRODUCT-SUMMARY-TABLE
+           END-IF.
+           PERFORM 107-SKIP-PROCESSED-RECORD
+               VARYING CTR-SKIP-COUNT FROM 1 BY 1
+               UNTIL CTR-SKIP-COUNT > CTR-RECORDS-TO-SKIP.
+       106-READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE 'Y' TO SW-END-OF-CHECKPOINT
+               NOT AT END
+                   MOVE 'Y' TO SW-CHECKPOINT-FOUND
+                   MOVE CK-LAST-CUSTOMER-NAME TO LAST-CK-CUSTOMER-NAME
+                   MOVE CK-RECORDS-READ       TO LAST-CK-RECORDS-READ
+                   MOVE CK-ACCOUNTS-PROCESSED
+                       TO LAST-CK-ACCOUNTS-PROCESSED
+                   MOVE CK-EXCEPTIONS         TO LAST-CK-EXCEPTIONS
+                   MOVE CK-POINTS-OVERFLOWS
+                       TO LAST-CK-POINTS-OVERFLOWS
+                   MOVE CK-BIRTHDAY-BONUS     TO LAST-CK-BIRTHDAY-BONUS
+                   MOVE CK-TOTAL-PRODUCTS     TO LAST-CK-TOTAL-PRODUCTS
+                   MOVE CK-TIER-BRONZE        TO LAST-CK-TIER-BRONZE
+                   MOVE CK-TIER-SILVER        TO LAST-CK-TIER-SILVER
+                   MOVE CK-TIER-GOLD          TO LAST-CK-TIER-GOLD
+                   MOVE CK-TIER-PLATINUM      TO LAST-CK-TIER-PLATINUM
+                   MOVE CK-EXP-ACCOUNTS-COUNT
+                       TO LAST-CK-EXP-ACCOUNTS-COUNT
+                   MOVE CK-EXP-PRODUCTS-COUNT
+                       TO LAST-CK-EXP-PRODUCTS-COUNT
+                   MOVE CK-TRAILER-SEEN       TO LAST-CK-TRAILER-SEEN
+                   MOVE CK-PST-COUNT          TO LAST-CK-PST-COUNT
+                   MOVE CK-PRODUCT-TABLE      TO LAST-CK-PRODUCT-TABLE
+           END-READ.
+       107-SKIP-PROCESSED-RECORD.
+           READ ACCOUNT-FILE
+               AT END MOVE 'Y'         TO SW-END-OF-DATA.
        200-PROCESS-RECORDS.
-           IF FIRST-RECORD-NOT 
-              AND PR-RECORD-TYPE IS EQUAL TO '1'
-               THEN
-                   PERFORM 210-PROCESS-1-RECORDS 
+           EVALUATE TRUE
+               WHEN VALID-ACCOUNT-TYPE
+                   IF FIRST-RECORD-NOT
+                       PERFORM 210-PROCESS-1-RECORDS
+                       PERFORM 213-CHECKPOINT-IF-DUE
+                   END-IF
                    MOVE AR-CUSTOMER-NAME TO SAVE-CUSTOMER-NAME
-               ELSE 
-                   PERFORM 220-PROCESS-2-RECORDS.
+                   MOVE AR-ADDRESS       TO SAVE-ADDRESS
+                   MOVE AR-PHONE         TO SAVE-PHONE
+                   MOVE AR-BIRTH-MONTH   TO SAVE-BIRTH-MONTH
+                   MOVE 'N' TO FIRST-RECORD-SW
+               WHEN VALID-PRODUCT-TYPE
+                   PERFORM 220-PROCESS-2-RECORDS
+               WHEN VALID-TRAILER-TYPE
+                   PERFORM 226-PROCESS-TRAILER-RECORD
+               WHEN OTHER
+                   PERFORM 225-FLAG-INVALID-RECORD-TYPE
+           END-EVALUATE.
            PERFORM 230-READ-A-RECORD.
        210-PROCESS-1-RECORDS.
            IF CTR-LINES IS GREATER THAN 30
@@ -128,8 +405,20 @@
            PERFORM 212-BUILD-DETAIL-LINE.
            MOVE DETAIL-LINE            TO REPORT-LINE-OUT
            WRITE REPORT-LINE-OUT
+           PERFORM 217-WRITE-CRM-EXTRACT-RECORD.
            MOVE ZERO TO CTR-PRODUCTS.
+           MOVE ZERO TO ACCUM-LOYALTY-PTS.
+           MOVE 'N' TO SW-POINTS-OVERFLOW.
+           MOVE 'N' TO SW-BIRTHDAY-BONUS.
            ADD 1 TO CTR-ACCOUNTS.
+      * CHECKPOINTING IS DONE BY THE CALLER (200-PROCESS-RECORDS), NOT
+      * HERE, SO THAT 300-WRAP-UP'S FINAL CALL TO THIS PARAGRAPH (TO
+      * FLUSH THE LAST CUSTOMER ON THE FILE) NEVER WRITES A CHECKPOINT.
+      * AT THAT POINT THE RECORD BUFFER HOLDS THE TRAILER (OR LAST
+      * TYPE-2) RECORD, NOT A TYPE-1 TO BE RE-READ ON RESTART, SO THE
+      * "BACK OFF CTR-RECORDS-READ BY ONE" LOGIC IN
+      * 214-WRITE-CHECKPOINT-RECORD WOULD NOT HOLD - AND A COMPLETED
+      * RUN NEVER NEEDS A RESTART POINT FROM ITS OWN FINAL FLUSH ANYWAY.
        211-PAGE-CHANGE-RTN.
            MOVE HEADING-1              TO REPORT-LINE-OUT
            WRITE REPORT-LINE-OUT
@@ -142,16 +431,187 @@
            MOVE SAVE-CUSTOMER-NAME     TO DL-NAME.
            MOVE CTR-PRODUCTS           TO DL-PRODUCTS.
            MOVE ACCUM-LOYALTY-PTS      TO DL-LOYALTY-PTS.
+           PERFORM 215-CHECK-BIRTHDAY-BONUS.
+           EVALUATE TRUE
+               WHEN POINTS-OVERFLOWED
+                   MOVE '**OVERFLOW' TO DL-OVERFLOW-MSG
+               WHEN BIRTHDAY-BONUS-ELIGIBLE
+                   MOVE 'BDAY BONUS' TO DL-OVERFLOW-MSG
+               WHEN OTHER
+                   MOVE SPACE TO DL-OVERFLOW-MSG
+           END-EVALUATE.
+           PERFORM 216-CLASSIFY-LOYALTY-TIER.
+       215-CHECK-BIRTHDAY-BONUS.
+           IF SAVE-BIRTH-MONTH = DATE-MONTH
+               MOVE 'Y' TO SW-BIRTHDAY-BONUS
+               ADD 1 TO CTR-BIRTHDAY-BONUS
+           END-IF.
+       213-CHECKPOINT-IF-DUE.
+           DIVIDE CTR-ACCOUNTS BY CHECKPOINT-INTERVAL
+               GIVING CKPT-QUOTIENT
+               REMAINDER CKPT-REMAINDER.
+           IF CKPT-REMAINDER = 0
+               PERFORM 214-WRITE-CHECKPOINT-RECORD.
+       214-WRITE-CHECKPOINT-RECORD.
+      * CTR-RECORDS-READ INCLUDES THE LOOKAHEAD TYPE-1 RECORD THAT
+      * TRIGGERED THIS BREAK - BACK IT OFF SO A RESTART RE-READS THAT
+      * RECORD AS THE START OF THE NEXT CUSTOMER, NOT AS A PRODUCT ROW.
+           MOVE SAVE-CUSTOMER-NAME     TO CK-LAST-CUSTOMER-NAME.
+           SUBTRACT 1 FROM CTR-RECORDS-READ GIVING CK-RECORDS-READ.
+           MOVE CTR-ACCOUNTS           TO CK-ACCOUNTS-PROCESSED.
+           MOVE CTR-EXCEPTIONS         TO CK-EXCEPTIONS.
+           MOVE CTR-POINTS-OVERFLOWS   TO CK-POINTS-OVERFLOWS.
+           MOVE CTR-BIRTHDAY-BONUS     TO CK-BIRTHDAY-BONUS.
+           MOVE CTR-TOTAL-PRODUCTS     TO CK-TOTAL-PRODUCTS.
+           MOVE CTR-TIER-BRONZE        TO CK-TIER-BRONZE.
+           MOVE CTR-TIER-SILVER        TO CK-TIER-SILVER.
+           MOVE CTR-TIER-GOLD          TO CK-TIER-GOLD.
+           MOVE CTR-TIER-PLATINUM      TO CK-TIER-PLATINUM.
+           MOVE EXP-ACCOUNTS-COUNT     TO CK-EXP-ACCOUNTS-COUNT.
+           MOVE EXP-PRODUCTS-COUNT     TO CK-EXP-PRODUCTS-COUNT.
+           MOVE SW-TRAILER-SEEN        TO CK-TRAILER-SEEN.
+           MOVE PST-COUNT              TO CK-PST-COUNT.
+           MOVE PRODUCT-SUMMARY-TABLE  TO CK-PRODUCT-TABLE.
+           WRITE CHECKPOINT-RECORD.
+       216-CLASSIFY-LOYALTY-TIER.
+           EVALUATE TRUE
+               WHEN TIER-PLATINUM
+                   MOVE 'PLATINUM' TO DL-TIER
+                   ADD 1 TO CTR-TIER-PLATINUM
+               WHEN TIER-GOLD
+                   MOVE 'GOLD'     TO DL-TIER
+                   ADD 1 TO CTR-TIER-GOLD
+               WHEN TIER-SILVER
+                   MOVE 'SILVER'   TO DL-TIER
+                   ADD 1 TO CTR-TIER-SILVER
+               WHEN TIER-BRONZE
+                   MOVE 'BRONZE'   TO DL-TIER
+                   ADD 1 TO CTR-TIER-BRONZE
+           END-EVALUATE.
+       217-WRITE-CRM-EXTRACT-RECORD.
+           MOVE SAVE-CUSTOMER-NAME     TO CRX-CUSTOMER-NAME.
+           MOVE SAVE-ADDRESS           TO CRX-ADDRESS.
+           MOVE SAVE-PHONE             TO CRX-PHONE.
+           MOVE CTR-PRODUCTS           TO CRX-PRODUCT-COUNT.
+           MOVE ACCUM-LOYALTY-PTS      TO CRX-LOYALTY-PTS.
+           WRITE CRM-EXTRACT-RECORD.
        220-PROCESS-2-RECORDS.
-           ADD PR-LOYALTY-PTS          TO ACCUM-LOYALTY-PTS.
+           ADD PR-LOYALTY-PTS          TO ACCUM-LOYALTY-PTS
+               ON SIZE ERROR
+                   PERFORM 221-FLAG-POINTS-OVERFLOW
+           END-ADD.
            ADD 1 TO CTR-PRODUCTS.
+           ADD 1 TO CTR-TOTAL-PRODUCTS.
+           PERFORM 222-UPDATE-PRODUCT-SUMMARY.
+       221-FLAG-POINTS-OVERFLOW.
+           IF NOT POINTS-OVERFLOWED
+               ADD 1 TO CTR-POINTS-OVERFLOWS
+           END-IF.
+           MOVE 'Y' TO SW-POINTS-OVERFLOW.
+       222-UPDATE-PRODUCT-SUMMARY.
+           MOVE 'N' TO PST-FOUND-SW.
+           MOVE 0   TO PST-MATCH-SUB.
+           PERFORM 223-FIND-PRODUCT-ENTRY
+               VARYING PST-SUB FROM 1 BY 1
+               UNTIL PST-SUB > PST-COUNT OR PST-ENTRY-FOUND.
+           IF NOT PST-ENTRY-FOUND
+               PERFORM 224-ADD-PRODUCT-ENTRY
+           END-IF.
+           IF PST-MATCH-SUB > 0
+               PERFORM 227-ACCUM-PRODUCT-ENTRY
+           END-IF.
+       223-FIND-PRODUCT-ENTRY.
+           IF PST-PRODUCT-NUMBER(PST-SUB) = PR-NUMBER
+               MOVE 'Y'   TO PST-FOUND-SW
+               MOVE PST-SUB TO PST-MATCH-SUB
+           END-IF.
+       224-ADD-PRODUCT-ENTRY.
+           IF PST-COUNT < 50
+               ADD 1 TO PST-COUNT
+               MOVE PST-COUNT       TO PST-MATCH-SUB
+               MOVE PR-NUMBER       TO PST-PRODUCT-NUMBER(PST-MATCH-SUB)
+               MOVE PR-PRODUCT-NAME TO PST-PRODUCT-NAME(PST-MATCH-SUB)
+           ELSE
+               ADD 1 TO CTR-PRODUCTS-NOT-TRACKED
+           END-IF.
+       225-FLAG-INVALID-RECORD-TYPE.
+           ADD 1 TO CTR-EXCEPTIONS.
+           MOVE AR-RECORD-TYPE         TO EL-RECORD-TYPE.
+           MOVE AR-CUSTOMER-NAME       TO EL-NAME.
+           MOVE EXCEPTION-LINE         TO REPORT-LINE-OUT.
+           WRITE REPORT-LINE-OUT.
+       226-PROCESS-TRAILER-RECORD.
+           MOVE TR-EXPECTED-ACCOUNTS   TO EXP-ACCOUNTS-COUNT.
+           MOVE TR-EXPECTED-PRODUCTS   TO EXP-PRODUCTS-COUNT.
+           MOVE 'Y' TO SW-TRAILER-SEEN.
+       227-ACCUM-PRODUCT-ENTRY.
+           ADD 1              TO PST-ENROLLMENTS(PST-MATCH-SUB).
+           ADD PR-LOYALTY-PTS TO PST-POINTS-ISSUED(PST-MATCH-SUB).
        230-READ-A-RECORD.
            READ ACCOUNT-FILE
-               AT END MOVE 'Y'         TO SW-END-OF-DATA.
+               AT END
+                   MOVE 'Y'            TO SW-END-OF-DATA
+               NOT AT END
+                   ADD 1 TO CTR-RECORDS-READ
+           END-READ.
        300-WRAP-UP.
            PERFORM 210-PROCESS-1-RECORDS.  
            MOVE CTR-ACCOUNTS           TO GTL-ACCOUNTS-COUNT.
            MOVE GRAND-TOTAL-LINE       TO REPORT-LINE-OUT
            WRITE REPORT-LINE-OUT
-           CLOSE REPORT-FILE ACCOUNT-FILE.
+           MOVE CTR-TIER-BRONZE        TO TTL-BRONZE-COUNT.
+           MOVE CTR-TIER-SILVER        TO TTL-SILVER-COUNT.
+           MOVE CTR-TIER-GOLD          TO TTL-GOLD-COUNT.
+           MOVE CTR-TIER-PLATINUM      TO TTL-PLATINUM-COUNT.
+           MOVE TIER-TOTAL-LINE        TO REPORT-LINE-OUT
+           WRITE REPORT-LINE-OUT
+           MOVE CTR-EXCEPTIONS         TO ETL-EXCEPTIONS-COUNT.
+           MOVE EXCEPTION-TOTAL-LINE   TO REPORT-LINE-OUT
+           WRITE REPORT-LINE-OUT
+           MOVE CTR-POINTS-OVERFLOWS   TO OTL-OVERFLOWS-COUNT.
+           MOVE OVERFLOW-TOTAL-LINE    TO REPORT-LINE-OUT
+           WRITE REPORT-LINE-OUT
+           MOVE CTR-BIRTHDAY-BONUS     TO BTL-BONUS-COUNT.
+           MOVE BIRTHDAY-TOTAL-LINE    TO REPORT-LINE-OUT
+           WRITE REPORT-LINE-OUT
+           PERFORM 305-RECONCILE-CONTROL-TOTALS.
+           PERFORM 310-PRINT-PRODUCT-SUMMARY.
+           CLOSE REPORT-FILE ACCOUNT-FILE CHECKPOINT-FILE
+                 CRM-EXTRACT-FILE.
+       305-RECONCILE-CONTROL-TOTALS.
+           IF NOT TRAILER-RECORD-SEEN
+               MOVE RECON-NO-TRAILER-LINE TO REPORT-LINE-OUT
+               WRITE REPORT-LINE-OUT
+           ELSE
+               IF EXP-ACCOUNTS-COUNT = CTR-ACCOUNTS AND
+                  EXP-PRODUCTS-COUNT = CTR-TOTAL-PRODUCTS
+                   MOVE RECON-BALANCED-LINE TO REPORT-LINE-OUT
+                   WRITE REPORT-LINE-OUT
+               ELSE
+                   MOVE EXP-ACCOUNTS-COUNT TO RDL-EXP-ACCOUNTS
+                   MOVE CTR-ACCOUNTS       TO RDL-ACT-ACCOUNTS
+                   MOVE EXP-PRODUCTS-COUNT TO RDL-EXP-PRODUCTS
+                   MOVE CTR-TOTAL-PRODUCTS TO RDL-ACT-PRODUCTS
+                   MOVE RECON-DISCREPANCY-LINE TO REPORT-LINE-OUT
+                   WRITE REPORT-LINE-OUT
+               END-IF
+           END-IF.
+       310-PRINT-PRODUCT-SUMMARY.
+           MOVE PRODUCT-HEADING-1      TO REPORT-LINE-OUT
+           WRITE REPORT-LINE-OUT
+           MOVE PRODUCT-HEADING-2      TO REPORT-LINE-OUT
+           WRITE REPORT-LINE-OUT
+           PERFORM 311-PRINT-PRODUCT-LINE
+               VARYING PST-SUB FROM 1 BY 1
+               UNTIL PST-SUB > PST-COUNT.
+           MOVE CTR-PRODUCTS-NOT-TRACKED TO PTFL-COUNT.
+           MOVE PRODUCT-TABLE-FULL-LINE TO REPORT-LINE-OUT
+           WRITE REPORT-LINE-OUT.
+       311-PRINT-PRODUCT-LINE.
+           MOVE PST-PRODUCT-NUMBER(PST-SUB) TO PDL-PRODUCT-NUMBER.
+           MOVE PST-PRODUCT-NAME(PST-SUB)   TO PDL-PRODUCT-NAME.
+           MOVE PST-ENROLLMENTS(PST-SUB)    TO PDL-ENROLLMENTS.
+           MOVE PST-POINTS-ISSUED(PST-SUB)  TO PDL-POINTS-ISSUED.
+           MOVE PRODUCT-DETAIL-LINE    TO REPORT-LINE-OUT
+           WRITE REPORT-LINE-OUT.
 
