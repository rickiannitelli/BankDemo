@@ -0,0 +1,68 @@
+      **************************************************************
+      * Program:     ZBNKMENU                                      *
+      * Function:    DRIVES THE SHOP'S MAINHLP MAIN-MENU SCREEN.    *
+      *              SENDS THE MENU, THEN READS WHATEVER TRANSACTION*
+      *              ID THE TELLER KEYS INTO THE TRANID FIELD AND   *
+      *              HANDS THE TERMINAL OFF TO IT (E.G. LYIQ FOR    *
+      *              ZBNKINQ'S LOYALTY INQUIRY).                    *
+      **************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   ZBNKMENU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM.
+       OBJECT-COMPUTER.   IBM.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-COMMAREA                 PIC X VALUE 'X'.
+       01  WS-TRANID                   PIC X(4) VALUE SPACES.
+       COPY MAINHLP.
+       PROCEDURE DIVISION.
+       000-TOP-LEVEL.
+           IF EIBCALEN = 0
+               PERFORM 100-SEND-INITIAL-MAP
+           ELSE
+               PERFORM 200-PROCESS-MENU-SELECTION
+           END-IF.
+       100-SEND-INITIAL-MAP.
+           MOVE SPACES                 TO MAINHLPO.
+           MOVE EIBTRMID                TO SYSIDO.
+           MOVE EIBUSERID               TO USERIDO.
+           EXEC CICS SEND MAP('MAINHLP') MAPSET('MAINHLP')
+               ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+               TRANSID('MAIN')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(1)
+           END-EXEC.
+       200-PROCESS-MENU-SELECTION.
+           EXEC CICS RECEIVE MAP('MAINHLP') MAPSET('MAINHLP')
+               INTO(MAINHLPI)
+           END-EXEC.
+           MOVE TRANIDI(1:4)           TO WS-TRANID.
+           IF WS-TRANID = SPACES
+               PERFORM 210-REDISPLAY-WITH-ERROR
+           ELSE
+      * HANDING THE TERMINAL TO THE REQUESTED TRANSACTION VIA RETURN
+      * TRANSID (RATHER THAN XCTL) LETS THAT TRANSACTION START FRESH
+      * WITH EIBCALEN = 0 ON ITS OWN FIRST INVOCATION, THE SAME WAY
+      * ZBNKINQ (TRANID LYIQ) EXPECTS TO BE ENTERED.
+               EXEC CICS RETURN
+                   TRANSID(WS-TRANID)
+               END-EXEC
+           END-IF.
+       210-REDISPLAY-WITH-ERROR.
+           MOVE SPACES                 TO MAINHLPO.
+           MOVE EIBTRMID                TO SYSIDO.
+           MOVE EIBUSERID               TO USERIDO.
+           MOVE 'PLEASE ENTER A TRANSACTION ID'
+                                        TO ERR-MSGO.
+           EXEC CICS SEND MAP('MAINHLP') MAPSET('MAINHLP')
+               ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+               TRANSID('MAIN')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(1)
+           END-EXEC.
