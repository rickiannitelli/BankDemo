@@ -0,0 +1,84 @@
+      **************************************************************
+      * Program:     ZBNKINQ                                       *
+      * Function:    ONLINE CUSTOMER LOYALTY INQUIRY TRANSACTION    *
+      *              REACHED VIA THE TRANID FIELD ON THE MAINHLP    *
+      *              MENU SCREEN.  TELLER KEYS A CUSTOMER NAME AND  *
+      *              SEES THE LIVE PRODUCT COUNT AND LOYALTY POINT  *
+      *              TOTAL MAINTAINED ON THE LOYMSTR FILE.          *
+      **************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   ZBNKINQ.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM.
+       OBJECT-COMPUTER.   IBM.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  LOYALTY-MASTER-RECORD.
+           05  LM-CUSTOMER-NAME        PIC X(19).
+           05  LM-PRODUCTS             PIC 999.
+           05  LM-LOYALTY-PTS          PIC 9(4).
+           05  LM-TIER                 PIC X(8).
+       01  RESP-CODE                   PIC S9(8) COMP.
+       01  DISPLAY-FIELDS.
+           05  DF-PRODUCTS             PIC ZZZ.
+           05  DF-LOYALTY-PTS          PIC ZZZZ.
+       01  WS-COMMAREA                 PIC X VALUE 'X'.
+       COPY LOYINQ.
+       PROCEDURE DIVISION.
+       000-TOP-LEVEL.
+           IF EIBCALEN = 0
+               PERFORM 100-SEND-INITIAL-MAP
+           ELSE
+               PERFORM 200-PROCESS-INQUIRY
+           END-IF.
+       100-SEND-INITIAL-MAP.
+           MOVE SPACES                 TO LOYINQO.
+           EXEC CICS SEND MAP('LOYINQ') MAPSET('LOYINQ')
+               ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+               TRANSID('LYIQ')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(1)
+           END-EXEC.
+       200-PROCESS-INQUIRY.
+           EXEC CICS RECEIVE MAP('LOYINQ') MAPSET('LOYINQ')
+               INTO(LOYINQI)
+           END-EXEC.
+           PERFORM 210-LOOKUP-LOYALTY-MASTER.
+           PERFORM 220-BUILD-RESPONSE-MAP.
+           EXEC CICS SEND MAP('LOYINQ') MAPSET('LOYINQ')
+               ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+               TRANSID('LYIQ')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(1)
+           END-EXEC.
+       210-LOOKUP-LOYALTY-MASTER.
+           MOVE ACCTI                  TO LM-CUSTOMER-NAME.
+           EXEC CICS READ DATASET('LOYMSTR')
+               INTO(LOYALTY-MASTER-RECORD)
+               RIDFLD(LM-CUSTOMER-NAME)
+               KEYLENGTH(19)
+               RESP(RESP-CODE)
+           END-EXEC.
+       220-BUILD-RESPONSE-MAP.
+           MOVE ACCTI                  TO ACCTO.
+           IF RESP-CODE = DFHRESP(NORMAL)
+               MOVE LM-CUSTOMER-NAME    TO NAMEO
+               MOVE LM-PRODUCTS         TO DF-PRODUCTS
+               MOVE DF-PRODUCTS         TO PRODO
+               MOVE LM-LOYALTY-PTS      TO DF-LOYALTY-PTS
+               MOVE DF-LOYALTY-PTS      TO PTSO
+               MOVE LM-TIER             TO TIERO
+               MOVE SPACES              TO ERR-MSGO
+           ELSE
+               MOVE SPACES              TO NAMEO
+               MOVE SPACES              TO PRODO
+               MOVE SPACES              TO PTSO
+               MOVE SPACES              TO TIERO
+               MOVE 'ACCOUNT NOT ON LOYMSTR FILE - CHECK NAME AND RETRY'
+                                        TO ERR-MSGO
+           END-IF.
