@@ -0,0 +1,120 @@
+//ZBNKLYT  JOB (ACCTNO),'LOYALTY RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* JOB:      ZBNKLYT
+//* FUNCTION: SORT THE RAW BANK10 EXTRACT INTO CUSTOMER-NAME/RECORD-
+//*           TYPE SEQUENCE (CUSTOMER HEADER FOLLOWED BY ITS PRODUCT
+//*           DETAIL RECORDS), THEN RUN THE LOYALTY REPORT PROGRAM
+//*           ZBNKLYTY AGAINST THE SORTED FILE, THEN REFRESHES THE
+//*           ONLINE LOYALTY MASTER (LOYMSTR) THAT THE ZBNKINQ CICS
+//*           INQUIRY TRANSACTION READS.  THIS IS THE FRESH-RUN
+//*           STREAM - NO CHECKPOINT IS IN EFFECT, SO STEP020 OPENS A
+//*           NEW CHKPT10.
+//*
+//*           THE TYPE-9 TRAILER RECORD HAS NO SORT-KEY VALUE THAT IS
+//*           GUARANTEED TO COLLATE LAST, SO IT IS SPLIT OFF AHEAD OF
+//*           THE NAME/TYPE SORT (OUTFIL TRLROUT BELOW) AND RUN BACK
+//*           IN BEHIND THE SORTED CUSTOMER RECORDS BY CONCATENATING
+//*           IT ONTO THE BANK10 DD IN STEP020 - ZBNKLYTY ALWAYS SEES
+//*           IT AS THE LAST RECORD ON THE FILE REGARDLESS OF WHERE IT
+//*           FELL IN THE RAW EXTRACT.
+//*
+//*           IF THIS JOB ABENDS OR IS CANCELLED PARTWAY THROUGH
+//*           STEP020, DO NOT RESUBMIT THIS JOB - SUBMIT ZBNKLYTR
+//*           INSTEAD.  IT REUSES THE BANK10/BANK10.TRAILER FILES
+//*           SORTED BELOW AND DRIVES ZBNKLYTY WITH PARM='RESTART' SO
+//*           IT PICKS UP AT THE LAST CHECKPOINT RATHER THAN
+//*           REPROCESSING THE WHOLE FILE FROM THE TOP.
+//*********************************************************************
+//* STEP005 - THIS JOB IS RESUBMITTED EVERY CYCLE, SO THE BANK10,
+//*           BANK10.TRAILER, REPT10, CHKPT10, AND CRMX10 DATASETS
+//*           CATALOGUED BY A PRIOR RUN MUST BE DELETED BEFORE STEP010
+//*           AND STEP020 ALLOCATE THEM AGAIN AS NEW - OTHERWISE THE
+//*           DISP=(NEW,CATLG,DELETE) ALLOCATIONS BELOW ABEND WITH A
+//*           DUPLICATE DATA SET NAME ON THE SECOND AND LATER RUNS.
+//*           SET MAXCC=0 AFTER EACH DELETE SO A MISSING DATASET ON
+//*           THE VERY FIRST RUN DOES NOT FAIL THE STEP.
+//*********************************************************************
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE BANKDEMO.LOYALTY.BANK10 NONVSAM PURGE
+  SET MAXCC=0
+  DELETE BANKDEMO.LOYALTY.BANK10.TRAILER NONVSAM PURGE
+  SET MAXCC=0
+  DELETE BANKDEMO.LOYALTY.REPT10 NONVSAM PURGE
+  SET MAXCC=0
+  DELETE BANKDEMO.LOYALTY.CHKPT10 NONVSAM PURGE
+  SET MAXCC=0
+  DELETE BANKDEMO.LOYALTY.CRMX10 NONVSAM PURGE
+  SET MAXCC=0
+/*
+//*********************************************************************
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=BANKDEMO.LOYALTY.BANK10.RAW,DISP=SHR
+//SORTOUT  DD  DSN=BANKDEMO.LOYALTY.BANK10,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=74,BLKSIZE=0)
+//TRLROUT  DD  DSN=BANKDEMO.LOYALTY.BANK10.TRAILER,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=74,BLKSIZE=0)
+//SYSIN    DD  *
+  SORT FIELDS=(1,19,CH,A,70,1,CH,A)
+  OUTFIL FNAMES=SORTOUT,INCLUDE=(70,1,CH,NE,C'9')
+  OUTFIL FNAMES=TRLROUT,INCLUDE=(70,1,CH,EQ,C'9')
+/*
+//*********************************************************************
+//* STEP020 - PRODUCE THE CUSTOMER LOYALTY REPORT, THE MARKETING CRM
+//*           EXTRACT, AND THE CHECKPOINT FILE FROM THE SORTED BANK10.
+//*           REPT10 IS A CATALOGUED DATASET RATHER THAN SYSOUT SO A
+//*           RESTART RUN (ZBNKLYTR) CAN OPEN IT EXTEND AND APPEND TO
+//*           THE SAME REPORT THE ABORTED RUN WAS WRITING, THE SAME
+//*           WAY CHKPT10 AND CRMX10 ARE ALREADY HANDLED.
+//*********************************************************************
+//STEP020  EXEC PGM=ZBNKLYTY,PARM='        '
+//STEPLIB  DD  DSN=BANKDEMO.LOYALTY.LOADLIB,DISP=SHR
+//BANK10   DD  DSN=BANKDEMO.LOYALTY.BANK10,DISP=SHR
+//         DD  DSN=BANKDEMO.LOYALTY.BANK10.TRAILER,DISP=SHR
+//REPT10   DD  DSN=BANKDEMO.LOYALTY.REPT10,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPT10  DD  DSN=BANKDEMO.LOYALTY.CHKPT10,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=1829,BLKSIZE=0)
+//CRMX10   DD  DSN=BANKDEMO.LOYALTY.CRMX10,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//*********************************************************************
+//* STEP025 - RESET THE ONLINE LOYALTY MASTER VSAM CLUSTER SO STEP030
+//*           CAN LOAD IT FRESH.  THE CLUSTER MUST BE OFFLINE TO CICS
+//*           (CEMT SET FILE(LOYMSTR) CLOSED) BEFORE THIS RUNS.
+//*********************************************************************
+//STEP025  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE BANKDEMO.LOYALTY.LOYMSTR CLUSTER PURGE
+  SET MAXCC=0
+  DEFINE CLUSTER (NAME(BANKDEMO.LOYALTY.LOYMSTR) -
+         INDEXED                                 -
+         KEYS(19 0)                              -
+         RECORDSIZE(34 34)                       -
+         RECORDS(5000 1000)                      -
+         FREESPACE(10 10)                        -
+         SHAREOPTIONS(2 3))
+/*
+//*********************************************************************
+//* STEP030 - REBUILD THE ONLINE LOYALTY MASTER (LOYMSTR) FROM THIS
+//*           RUN'S CRM EXTRACT SO ZBNKINQ TELLER INQUIRIES REFLECT
+//*           TODAY'S TOTALS.
+//*********************************************************************
+//STEP030  EXEC PGM=ZBNKLOAD
+//STEPLIB  DD  DSN=BANKDEMO.LOYALTY.LOADLIB,DISP=SHR
+//CRMX10   DD  DSN=BANKDEMO.LOYALTY.CRMX10,DISP=SHR
+//LOYMSTR  DD  DSN=BANKDEMO.LOYALTY.LOYMSTR,DISP=OLD
+//
